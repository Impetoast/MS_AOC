@@ -6,92 +6,407 @@
        FILE-CONTROL.
            SELECT AOCIN ASSIGN TO SYSIN.
 
+      * --- Input-validation reconciliation report, written before
+      *     the main calculation runs ---
+           SELECT RECON-FILE ASSIGN TO RECONOUT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  AOCIN.
        01  AOCIN-REC                PIC X(1000).
 
+      * --- Reconciliation report: one record per rejected input
+      *     record found during input validation ---
+       FD  RECON-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+       01  RECON-LINE.
+           COPY AOCRECON.
+
        WORKING-STORAGE SECTION.
        01  EOF-SWITCH               PIC X VALUE 'N'.
            88 EOF                   VALUE 'Y'.
 
-       01  WS-POINT-COUNT           PIC 9(4) COMP VALUE 0.
+      * --- Set by READ-ONE-DATASET when a blank-line separator ends
+      *     the current point-set but more input still follows ---
+       01  DATASET-BOUNDARY-FLAG    PIC X VALUE 'N'.
+
+      * --- Point table size limit (site-survey extracts). Must match
+      *     the POINT-TABLE-MAX literal on the COPY AOCPOINT statement
+      *     below - this is the runtime-checked limit, that literal is
+      *     the table's actual compiled OCCURS bound, and the two have
+      *     to be changed together or the check and the table desync.
+      *
+      *     CALCULATE-MAX-AREA is an exhaustive O(n**2) pairwise scan
+      *     (see the note on that paragraph for why a sub-quadratic
+      *     replacement was not attempted), and a single run can carry
+      *     several datasets back-to-back, so this limit is what keeps
+      *     the batch window bounded: worst case is one ~8,000,000-
+      *     comparison scan per dataset, however many datasets a run
+      *     carries, rather than the ~50,000,000-comparison passes an
+      *     unreduced 10,000-point ceiling would allow. Kept high
+      *     enough to comfortably cover ordinary site-survey extracts
+      *     ("several thousand points" in the ordinary case). ---
+       01  MAX-POINTS               PIC 9(5) COMP VALUE 4000.
+       01  WS-POINT-COUNT           PIC 9(5) COMP VALUE 0.
+       01  WS-RECORD-COUNT          PIC 9(9) COMP VALUE 0.
+       01  POINTS-OVERFLOW-FLAG     PIC X    VALUE 'N'.
+       01  WS-POINTS-EDIT           PIC Z(4)9.
+       01  WS-RECORD-EDIT           PIC Z(8)9.
+       01  WS-RECON-EDIT            PIC Z(8)9.
+
+      * --- Multiple point-sets per run, separated by blank lines ---
+       01  WS-DATASET-COUNT         PIC 9(5) COMP VALUE 0.
+       01  WS-DATASET-LABEL         PIC ZZZZ9.
 
        01  WS-POINTS.
-           05 WS-POINT OCCURS 1000 TIMES.
-              10 WS-X               PIC 9(7) COMP-5.
-              10 WS-Y               PIC 9(7) COMP-5.
+           COPY AOCPOINT REPLACING ==POINT-TABLE-MAX== BY ==4000==.
 
        01  WS-X-STR                 PIC X(10).
        01  WS-Y-STR                 PIC X(10).
 
-       01  I                        PIC 9(4) COMP.
-       01  J                        PIC 9(4) COMP.
+      * --- Input-validation reconciliation pass ---
+       01  RECON-ERROR-COUNT        PIC 9(9) COMP VALUE 0.
+       01  VAL-RECORD-COUNT         PIC 9(9) COMP VALUE 0.
+       01  VAL-EOF-FLAG             PIC X    VALUE 'N'.
+       01  INPUT-VALIDATION-FAILED  PIC X    VALUE 'N'.
+       01  LINE-VALID-FLAG          PIC X    VALUE 'Y'.
+       01  WS-COMMA-COUNT           PIC 9(4) COMP VALUE 0.
+       01  WS-CHECK-FIELD           PIC X(10).
+       01  WS-CHECK-IDX             PIC 9(2) COMP VALUE 0.
+       01  WS-CHECK-CHAR            PIC X.
+       01  WS-NONBLANK-FOUND        PIC X.
+       01  WS-DIGITS-OK             PIC X    VALUE 'Y'.
+       01  WS-DIGIT-COUNT           PIC 9(2) COMP VALUE 0.
+       01  MAX-COORD-DIGITS         PIC 9(2) COMP VALUE 7.
 
        01  DX                       PIC S9(9) COMP-5.
        01  DY                       PIC S9(9) COMP-5.
        01  WS-AREA                  PIC 9(18) COMP-5.
        01  WS-MAX-AREA              PIC 9(18) COMP-5 VALUE 0.
 
+      * --- Pairwise scan indices for CALCULATE-MAX-AREA ---
+       01  PAIR-I                   PIC 9(5) COMP.
+       01  PAIR-J                   PIC 9(5) COMP.
+
+      * --- Elapsed processing time (batch-window tracking) ---
+       01  WS-START-TIME.
+           05 WS-START-HH           PIC 9(2).
+           05 WS-START-MM           PIC 9(2).
+           05 WS-START-SS           PIC 9(2).
+           05 WS-START-CS           PIC 9(2).
+       01  WS-END-TIME.
+           05 WS-END-HH             PIC 9(2).
+           05 WS-END-MM             PIC 9(2).
+           05 WS-END-SS             PIC 9(2).
+           05 WS-END-CS             PIC 9(2).
+       01  WS-START-TOTAL-CS        PIC 9(9) COMP.
+       01  WS-END-TOTAL-CS          PIC 9(9) COMP.
+       01  WS-ELAPSED-CS            PIC 9(9) COMP.
+       01  WS-CS-PER-DAY            PIC 9(9) COMP VALUE 8640000.
+
        PROCEDURE DIVISION.
+      * ------------------------------------------------------------
+      *  MAIN-SECTION
+      *  - AOCIN may hold several point-sets in one submission,
+      *    separated by blank lines (the same convention AOC25D04
+      *    already uses for row separators). Each point-set is read
+      *    into WS-POINTS, sized, and reported on its own labeled
+      *    line, so one run covers a full batch of site surveys.
+      * ------------------------------------------------------------
        MAIN-SECTION.
+      * --- Start the elapsed-time clock before validation, not just
+      *     the dataset loop, so the DISPLAYed figure reflects the
+      *     full run (validation does its own complete read-through
+      *     of AOCIN with a per-character digit scan on every line,
+      *     and that cost is part of the batch window too) ---
+           ACCEPT WS-START-TIME FROM TIME
+
+           PERFORM VALIDATE-COORDINATE-INPUT
+
+           IF INPUT-VALIDATION-FAILED = 'Y'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            OPEN INPUT AOCIN
-           PERFORM READ-POINTS
+
+           PERFORM UNTIL EOF
+               PERFORM READ-ONE-DATASET
+               IF WS-POINT-COUNT > 0
+                   IF POINTS-OVERFLOW-FLAG = 'Y'
+                       CLOSE AOCIN
+                       MOVE 16 TO RETURN-CODE
+                       GOBACK
+                   END-IF
+                   ADD 1 TO WS-DATASET-COUNT
+                   PERFORM CALCULATE-MAX-AREA
+                   MOVE WS-DATASET-COUNT TO WS-DATASET-LABEL
+                   DISPLAY "DATASET " WS-DATASET-LABEL
+                           " MAX AREA: " WS-MAX-AREA
+               END-IF
+           END-PERFORM
+
            CLOSE AOCIN
-           PERFORM CALCULATE-MAX-AREA
-           DISPLAY WS-MAX-AREA
+
+           ACCEPT WS-END-TIME FROM TIME
+           COMPUTE WS-START-TOTAL-CS =
+               ((WS-START-HH * 60 + WS-START-MM) * 60 + WS-START-SS)
+                   * 100 + WS-START-CS
+           COMPUTE WS-END-TOTAL-CS =
+               ((WS-END-HH * 60 + WS-END-MM) * 60 + WS-END-SS)
+                   * 100 + WS-END-CS
+      * --- A run that straddles midnight has WS-END-TOTAL-CS wrap
+      *     back below WS-START-TOTAL-CS; add back a full day's worth
+      *     of centiseconds so the elapsed figure stays correct
+      *     instead of storing a negative result's absolute value
+      *     into this unsigned field. ---
+           IF WS-END-TOTAL-CS < WS-START-TOTAL-CS
+               COMPUTE WS-ELAPSED-CS =
+                   WS-END-TOTAL-CS - WS-START-TOTAL-CS + WS-CS-PER-DAY
+           ELSE
+               COMPUTE WS-ELAPSED-CS =
+                   WS-END-TOTAL-CS - WS-START-TOTAL-CS
+           END-IF
+           DISPLAY "ELAPSED TIME (CENTISECONDS): " WS-ELAPSED-CS
+
            GOBACK.
 
-       READ-POINTS.
-           PERFORM UNTIL EOF
+      * ------------------------------------------------------------
+      *  VALIDATE-COORDINATE-INPUT
+      *  - Reads AOCIN once, ahead of the main calculation, and
+      *    checks that every non-blank line is a clean "digits,
+      *    digits" pair. Without this pass a malformed line just
+      *    reaches the UNSTRING/FUNCTION NUMVAL in READ-ONE-DATASET
+      *    and either misparses silently or aborts partway through
+      *    the run.
+      *  - Every malformed line found is written to RECON-FILE with
+      *    its record number, and INPUT-VALIDATION-FAILED is set so
+      *    MAIN-SECTION rejects the run before any dataset is read
+      *    for real.
+      * ------------------------------------------------------------
+       VALIDATE-COORDINATE-INPUT.
+           MOVE 0   TO VAL-RECORD-COUNT
+           MOVE 0   TO RECON-ERROR-COUNT
+           MOVE 'N' TO INPUT-VALIDATION-FAILED
+           MOVE 'N' TO VAL-EOF-FLAG
+
+           OPEN OUTPUT RECON-FILE
+           OPEN INPUT AOCIN
+
+           PERFORM UNTIL VAL-EOF-FLAG = 'Y'
                READ AOCIN
                    AT END
-                       MOVE 'Y' TO EOF-SWITCH
+                       MOVE 'Y' TO VAL-EOF-FLAG
                    NOT AT END
                        IF AOCIN-REC = SPACES
                            CONTINUE
                        ELSE
-                           ADD 1 TO WS-POINT-COUNT
-                           UNSTRING AOCIN-REC
-                               DELIMITED BY ','
-                               INTO WS-X-STR
-                                    WS-Y-STR
-                           END-UNSTRING
-                           COMPUTE WS-X(WS-POINT-COUNT)
-                               = FUNCTION NUMVAL(WS-X-STR)
-                           COMPUTE WS-Y(WS-POINT-COUNT)
-                               = FUNCTION NUMVAL(WS-Y-STR)
+                           ADD 1 TO VAL-RECORD-COUNT
+                           PERFORM VALIDATE-COORDINATE-LINE
+                           IF LINE-VALID-FLAG = 'N'
+                               PERFORM REPORT-MALFORMED-LINE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE AOCIN
+           CLOSE RECON-FILE
+
+           IF RECON-ERROR-COUNT > 0
+               MOVE 'Y' TO INPUT-VALIDATION-FAILED
+               MOVE RECON-ERROR-COUNT TO WS-RECON-EDIT
+               DISPLAY "AOC25D09: " WS-RECON-EDIT
+                       " MALFORMED COORDINATE LINE(S) - SEE "
+                       "RECONCILIATION REPORT"
+           END-IF.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  VALIDATE-COORDINATE-LINE
+      *  - Sets LINE-VALID-FLAG to 'Y' only if AOCIN-REC has exactly
+      *    one comma and both sides of it are non-blank, all-digit
+      *    fields (the "digits,digits" shape READ-ONE-DATASET's
+      *    UNSTRING/NUMVAL expects).
+      * ------------------------------------------------------------
+       VALIDATE-COORDINATE-LINE.
+           MOVE 'Y' TO LINE-VALID-FLAG
+           MOVE 0   TO WS-COMMA-COUNT
+           INSPECT AOCIN-REC TALLYING WS-COMMA-COUNT FOR ALL ','
+
+           IF WS-COMMA-COUNT NOT = 1
+               MOVE 'N' TO LINE-VALID-FLAG
+           ELSE
+               MOVE SPACES TO WS-X-STR
+               MOVE SPACES TO WS-Y-STR
+               UNSTRING AOCIN-REC DELIMITED BY ','
+                   INTO WS-X-STR WS-Y-STR
+               END-UNSTRING
+
+               MOVE WS-X-STR TO WS-CHECK-FIELD
+               PERFORM CHECK-DIGITS-ONLY
+               IF WS-DIGITS-OK = 'N'
+                   MOVE 'N' TO LINE-VALID-FLAG
+               ELSE
+                   MOVE WS-Y-STR TO WS-CHECK-FIELD
+                   PERFORM CHECK-DIGITS-ONLY
+                   IF WS-DIGITS-OK = 'N'
+                       MOVE 'N' TO LINE-VALID-FLAG
+                   END-IF
+               END-IF
+           END-IF.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  CHECK-DIGITS-ONLY
+      *  - Sets WS-DIGITS-OK to 'Y' only if WS-CHECK-FIELD holds at
+      *    least one character, every non-blank character in it is a
+      *    digit '0'-'9', and there are no more than MAX-COORD-DIGITS
+      *    of them - WS-X/WS-Y are PIC 9(7), so an all-digit field
+      *    longer than that would silently truncate when moved into
+      *    the point table in READ-ONE-DATASET instead of being
+      *    caught here.
+      * ------------------------------------------------------------
+       CHECK-DIGITS-ONLY.
+           MOVE 'Y' TO WS-DIGITS-OK
+           MOVE 'N' TO WS-NONBLANK-FOUND
+           MOVE 0   TO WS-DIGIT-COUNT
+
+           PERFORM VARYING WS-CHECK-IDX FROM 1 BY 1
+                   UNTIL WS-CHECK-IDX > LENGTH OF WS-CHECK-FIELD
+               MOVE WS-CHECK-FIELD (WS-CHECK-IDX:1) TO WS-CHECK-CHAR
+               IF WS-CHECK-CHAR NOT = SPACE
+                   MOVE 'Y' TO WS-NONBLANK-FOUND
+                   IF WS-CHECK-CHAR < '0' OR WS-CHECK-CHAR > '9'
+                       MOVE 'N' TO WS-DIGITS-OK
+                   ELSE
+                       ADD 1 TO WS-DIGIT-COUNT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-NONBLANK-FOUND = 'N'
+               MOVE 'N' TO WS-DIGITS-OK
+           END-IF
+
+           IF WS-DIGIT-COUNT > MAX-COORD-DIGITS
+               MOVE 'N' TO WS-DIGITS-OK
+           END-IF.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  REPORT-MALFORMED-LINE
+      *  - Writes one RECON-FILE record for the current malformed
+      *    coordinate line.
+      * ------------------------------------------------------------
+       REPORT-MALFORMED-LINE.
+           ADD 1 TO RECON-ERROR-COUNT
+           MOVE VAL-RECORD-COUNT TO RECON-RECORD-NUM
+           MOVE SPACES TO RECON-REASON
+           STRING "MALFORMED COORDINATE LINE - EXPECTED DIGITS,DIGITS"
+               DELIMITED BY SIZE INTO RECON-REASON
+           END-STRING
+           WRITE RECON-LINE.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  READ-ONE-DATASET
+      *  - Reads AOCIN records into WS-POINTS until either a blank
+      *    line (a dataset separator, with more input still to come)
+      *    or true end-of-file is reached. Leading/repeated blank
+      *    lines between datasets are skipped rather than producing
+      *    empty point-sets.
+      * ------------------------------------------------------------
+       READ-ONE-DATASET.
+           MOVE 0   TO WS-POINT-COUNT
+           MOVE 'N' TO DATASET-BOUNDARY-FLAG
+
+           PERFORM UNTIL EOF OR DATASET-BOUNDARY-FLAG = 'Y'
+               READ AOCIN
+                   AT END
+                       MOVE 'Y' TO EOF-SWITCH
+                   NOT AT END
+                       IF AOCIN-REC = SPACES
+                           IF WS-POINT-COUNT > 0
+                               MOVE 'Y' TO DATASET-BOUNDARY-FLAG
+                           ELSE
+                               CONTINUE
+                           END-IF
+                       ELSE
+                           ADD 1 TO WS-RECORD-COUNT
+                           IF WS-POINT-COUNT >= MAX-POINTS
+                               MOVE 'Y' TO POINTS-OVERFLOW-FLAG
+                               MOVE 'Y' TO EOF-SWITCH
+                               MOVE MAX-POINTS TO WS-POINTS-EDIT
+                               MOVE WS-RECORD-COUNT TO WS-RECORD-EDIT
+                               DISPLAY "AOC25D09: TOO MANY POINTS - "
+                                       "LIMIT IS " WS-POINTS-EDIT
+                                       " - REJECTED AT RECORD "
+                                       WS-RECORD-EDIT
+                           ELSE
+                               ADD 1 TO WS-POINT-COUNT
+                               UNSTRING AOCIN-REC
+                                   DELIMITED BY ','
+                                   INTO WS-X-STR
+                                        WS-Y-STR
+                               END-UNSTRING
+                               COMPUTE WS-X(WS-POINT-COUNT)
+                                   = FUNCTION NUMVAL(WS-X-STR)
+                               COMPUTE WS-Y(WS-POINT-COUNT)
+                                   = FUNCTION NUMVAL(WS-Y-STR)
+                           END-IF
                        END-IF
                END-READ
            END-PERFORM.
 
+      * ------------------------------------------------------------
+      *  CALCULATE-MAX-AREA
+      *  - Finds the maximum (|dx|+1)*(|dy|+1) bounding-box area over
+      *    all point pairs.
+      *  - This is an exhaustive O(n**2) pairwise scan. An earlier
+      *    version of this paragraph tried to cut that down to a
+      *    single sort-and-sweep pass by only comparing each point
+      *    against the running min-Y/max-Y points seen so far, but
+      *    that drops any pair whose optimal partner isn't a running
+      *    Y-extreme at the point it's scanned (a small-X, mid-Y
+      *    point can still be the correct partner for a later point,
+      *    and gets silently skipped) - it returned wrong, too-small
+      *    answers on ordinary input, not just pathological cases.
+      *    A real sub-quadratic exact algorithm for this problem is a
+      *    convex-hull/rotating-calipers construction, which is
+      *    disproportionate to build and verify in COBOL for this
+      *    batch job, so the batch-window concern is addressed via
+      *    the elapsed-time instrumentation in MAIN-SECTION instead.
+      * ------------------------------------------------------------
        CALCULATE-MAX-AREA.
+           MOVE 0 TO WS-MAX-AREA
+
            IF WS-POINT-COUNT < 2
-               MOVE 0 TO WS-MAX-AREA
                EXIT PARAGRAPH
            END-IF
 
-           PERFORM VARYING I FROM 1 BY 1
-                   UNTIL I > WS-POINT-COUNT
-               ADD 1 TO I GIVING J
-               PERFORM VARYING J FROM J BY 1
-                       UNTIL J > WS-POINT-COUNT
-                   COMPUTE DX = WS-X(I) - WS-X(J)
+           PERFORM VARYING PAIR-I FROM 1 BY 1
+                   UNTIL PAIR-I > WS-POINT-COUNT
+               COMPUTE PAIR-J = PAIR-I + 1
+               PERFORM UNTIL PAIR-J > WS-POINT-COUNT
+                   COMPUTE DX = WS-X(PAIR-I) - WS-X(PAIR-J)
                    IF DX < 0
                        MULTIPLY -1 BY DX
                    END-IF
-
-                   COMPUTE DY = WS-Y(I) - WS-Y(J)
+                   COMPUTE DY = WS-Y(PAIR-I) - WS-Y(PAIR-J)
                    IF DY < 0
                        MULTIPLY -1 BY DY
                    END-IF
-
                    COMPUTE WS-AREA = (DX + 1) * (DY + 1)
-
                    IF WS-AREA > WS-MAX-AREA
                        MOVE WS-AREA TO WS-MAX-AREA
                    END-IF
+                   ADD 1 TO PAIR-J
                END-PERFORM
            END-PERFORM.
+      * ------------------------------------------------------------
 
-       END PROGRAM AOC25D09.
\ No newline at end of file
+       END PROGRAM AOC25D09.
