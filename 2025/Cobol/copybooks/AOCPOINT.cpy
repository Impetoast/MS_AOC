@@ -0,0 +1,14 @@
+      * ------------------------------------------------------------
+      *  AOCPOINT
+      *  - Shared coordinate-pair (X,Y) record used by the AoC
+      *    puzzle-style jobs that work from a list of point/site
+      *    coordinates rather than a full grid.
+      *  - Include under a group 01 item via REPLACING, e.g.:
+      *
+      *      01  WS-POINTS.
+      *          COPY AOCPOINT
+      *              REPLACING ==POINT-TABLE-MAX== BY ==10000==.
+      * ------------------------------------------------------------
+           05  WS-POINT OCCURS POINT-TABLE-MAX TIMES.
+               10  WS-X                       PIC 9(7) COMP-5.
+               10  WS-Y                       PIC 9(7) COMP-5.
