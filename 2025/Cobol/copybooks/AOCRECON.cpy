@@ -0,0 +1,14 @@
+      * ------------------------------------------------------------
+      *  AOCRECON
+      *  - Shared reconciliation-report record layout, written by the
+      *    input-validation pass that runs ahead of each job's main
+      *    calculation. One record per rejected input record, giving
+      *    the offending record number and a short reason.
+      *  - Include under a group 01 item, e.g.:
+      *
+      *      01  RECON-LINE.
+      *          COPY AOCRECON.
+      * ------------------------------------------------------------
+           05  RECON-RECORD-NUM      PIC 9(9).
+           05  FILLER                PIC X(3)  VALUE SPACES.
+           05  RECON-REASON          PIC X(68).
