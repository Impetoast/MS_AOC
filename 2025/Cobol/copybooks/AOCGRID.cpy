@@ -0,0 +1,26 @@
+      * ------------------------------------------------------------
+      *  AOCGRID
+      *  - Shared row/column grid-of-cells layout used by the AoC
+      *    puzzle-style jobs that model a 2-D floor plan or map.
+      *  - Include under a group 01 item, once per grid needed, via
+      *    REPLACING, e.g.:
+      *
+      *      01  GRID.
+      *          COPY AOCGRID
+      *              REPLACING ==GRID-ROW-TAG==  BY ==GRID-ROW==
+      *                        ==GRID-COL-TAG==  BY ==GRID-COL==
+      *                        ==GRID-CELL-TAG== BY ==GRID-CELL==
+      *                        ==GRID-ROW-MAX==  BY ==500==
+      *                        ==GRID-COL-MAX==  BY ==500==.
+      *
+      *      01  REMOVE-MASK.
+      *          COPY AOCGRID
+      *              REPLACING ==GRID-ROW-TAG==  BY ==RM-ROW==
+      *                        ==GRID-COL-TAG==  BY ==RM-COL==
+      *                        ==GRID-CELL-TAG== BY ==RM-CELL==
+      *                        ==GRID-ROW-MAX==  BY ==500==
+      *                        ==GRID-COL-MAX==  BY ==500==.
+      * ------------------------------------------------------------
+           05  GRID-ROW-TAG OCCURS GRID-ROW-MAX TIMES.
+               10  GRID-COL-TAG OCCURS GRID-COL-MAX TIMES.
+                   15  GRID-CELL-TAG        PIC X.
