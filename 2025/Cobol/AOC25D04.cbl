@@ -8,6 +8,32 @@
            SELECT INPUT-FILE ASSIGN TO SYSIN
                ORGANIZATION IS SEQUENTIAL.
 
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+      * --- Part 2 wave-removal checkpoint, for mid-run restart. The
+      *     DD/file won't exist yet the first time a feed is ever run
+      *     (WRITE-CHECKPOINT hasn't cataloged CKPTFILE), so this has
+      *     to be OPTIONAL for the same reason GRIDDUMP-FILE below is:
+      *     FILE STATUS alone reports OPEN's outcome, it doesn't make
+      *     OPEN itself tolerate a genuinely unallocated DD. ---
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CKPTFILE
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+      * --- Optional post-removal grid dump, for QA comparison. The
+      *     DD/file can be left unallocated (or DUMMY'd) in the JCL
+      *     when a run doesn't need one; FILE STATUS lets the program
+      *     skip the dump cleanly instead of abending on OPEN. ---
+           SELECT OPTIONAL GRIDDUMP-FILE ASSIGN TO GRDDUMP
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-GRIDDUMP-STATUS.
+
+      * --- Input-validation reconciliation report, written before
+      *     the main calculation runs ---
+           SELECT RECON-FILE ASSIGN TO RECONOUT
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE
@@ -17,10 +43,61 @@
        01  INPUT-LINE                PIC X(1000).
       *  Adjust PIC X(1000) to match your dataset LRECL if needed.
 
+      * --- Formatted run report, written alongside INPUT-FILE ---
+       FD  REPORT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+       01  REPORT-LINE                PIC X(80).
+
+      * --- Wave-removal checkpoint (WAVE-COUNT plus grid state) ---
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 500020 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+       01  CKPT-RECORD.
+           05 CKPT-WAVE-COUNT          PIC 9(9) COMP.
+           05 CKPT-REMAINING-ROLLS     PIC 9(9) COMP.
+           05 CKPT-PART2-RESULT        PIC 9(9) COMP.
+           05 CKPT-NUM-ROWS            PIC 9(4) COMP.
+           05 CKPT-NUM-COLS            PIC 9(4) COMP.
+      *    Checksum of the ORIGINAL grid this checkpoint's run was
+      *    started against (see PART1-GRID-CHECKSUM) - lets a restore
+      *    detect a same-sized but differently-laid-out feed that
+      *    row/col counts alone would miss.
+           05 CKPT-GRID-CHECKSUM       PIC 9(9) COMP.
+           05 CKPT-GRID                PIC X(250000).
+           05 CKPT-REMOVE-MASK         PIC X(250000).
+
+      * --- Final post-removal grid state, '@'/'.' rows, one per
+      *     record - for diffing against a reference map ---
+       FD  GRIDDUMP-FILE
+           RECORD CONTAINS 500 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+       01  GRIDDUMP-LINE               PIC X(500).
+
+      * --- Reconciliation report: one record per rejected input
+      *     record found during input validation ---
+       FD  RECON-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           RECORDING MODE F.
+       01  RECON-LINE.
+           COPY AOCRECON.
+
        WORKING-STORAGE SECTION.
-      * --- Grid size limits (safe upper bound for AoC-like input) ---
-       77  MAX-ROWS                  PIC 9(4) VALUE 200.
-       77  MAX-COLS                  PIC 9(4) VALUE 200.
+      * --- Grid size limits (safe upper bound for AoC-like input).
+      *     Must match the GRID-ROW-MAX/GRID-COL-MAX literals (500)
+      *     on the GRID and REMOVE-MASK COPY AOCGRID statements below -
+      *     this is the runtime-checked limit, those are the table's
+      *     actual compiled OCCURS bound, and the two have to be
+      *     raised together or the check and the table desync. ---
+       77  MAX-ROWS                  PIC 9(4) VALUE 500.
+       77  MAX-COLS                  PIC 9(4) VALUE 500.
+
+      * --- Set when the input feed won't fit in MAX-ROWS/MAX-COLS ---
+       77  GRID-OVERFLOW-FLAG        PIC X     VALUE 'N'.
 
       * --- Actual grid dimensions for the current input ---
        77  NUM-ROWS                  PIC 9(4) COMP VALUE 0.
@@ -40,22 +117,104 @@
        77  PART1-RESULT              PIC 9(9)  COMP VALUE 0.
        77  PART2-RESULT              PIC 9(9)  COMP VALUE 0.
 
+      * --- Part 2 wave-by-wave removal trace ---
+       77  WAVE-COUNT                PIC 9(9)  COMP VALUE 0.
+       77  TOTAL-ROLLS               PIC 9(9)  COMP VALUE 0.
+       77  REMAINING-ROLLS           PIC 9(9)  COMP VALUE 0.
+
+      * --- Part 2 checkpoint/restart controls ---
+       77  WS-CKPT-STATUS            PIC X(2)  VALUE SPACES.
+       77  CKPT-INTERVAL             PIC 9(4)  COMP VALUE 10.
+       77  CKPT-QUOTIENT             PIC 9(9)  COMP VALUE 0.
+       77  CKPT-REMAINDER            PIC 9(9)  COMP VALUE 0.
+       77  CKPT-RESTORED-FLAG        PIC X     VALUE 'N'.
+       77  CKPT-STALE-FLAG           PIC X     VALUE 'N'.
+
+      * --- Grid dimensions and content checksum as Part 1 found them
+      *     on the current INPUT-FILE, kept so a checkpoint restore
+      *     can be checked against the feed actually being run before
+      *     it is trusted (see ATTEMPT-CHECKPOINT-RESTORE) - a size
+      *     match alone isn't enough, since two different daily feeds
+      *     for the same warehouse will typically share dimensions ---
+       77  PART1-NUM-ROWS            PIC 9(4)  COMP VALUE 0.
+       77  PART1-NUM-COLS            PIC 9(4)  COMP VALUE 0.
+       77  PART1-GRID-CHECKSUM       PIC 9(9)  COMP VALUE 0.
+
+      * --- Working fields for COMPUTE-GRID-CHECKSUM ---
+       77  WS-CKSUM-ACCUM            PIC 9(9)  COMP VALUE 0.
+       77  WS-CKSUM-TEMP             PIC 9(18) COMP VALUE 0.
+       77  WS-CKSUM-QUOT             PIC 9(18) COMP VALUE 0.
+       77  WS-CKSUM-MODULUS          PIC 9(9)  COMP VALUE 999999937.
+
+      * --- Optional final-grid dump (QA comparison) ---
+       77  WS-GRIDDUMP-STATUS        PIC X(2)  VALUE SPACES.
+
+      * --- Input-validation reconciliation pass ---
+       77  RECON-ERROR-COUNT         PIC 9(9)  COMP VALUE 0.
+       77  VAL-ROW-COUNT             PIC 9(9)  COMP VALUE 0.
+       77  VAL-ROW-WIDTH             PIC 9(4)  COMP VALUE 0.
+       77  VAL-EXPECTED-WIDTH        PIC 9(4)  COMP VALUE 0.
+       77  INPUT-VALIDATION-FAILED   PIC X     VALUE 'N'.
+       77  WS-WIDTH-EDIT-1           PIC ZZZ9.
+       77  WS-WIDTH-EDIT-2           PIC ZZZ9.
+
       * --- Misc flags and temporary values ---
        77  EOF-FLAG                  PIC X     VALUE 'N'.
        77  DO-REMOVE-FLAG            PIC X     VALUE 'N'.
        77  CURRENT-CHAR              PIC X     VALUE SPACE.
+       77  WS-LINE-WIDTH             PIC 9(4)  COMP VALUE 0.
+
+      * --- Report file fields (run date, input DD, results). Note:
+      *     this is the SELECT/ASSIGN DD name, not the actual
+      *     allocated dataset name - GnuCOBOL has no portable way to
+      *     read back the DSN behind a DD from the running program,
+      *     so the report labels it "INPUT DD" rather than implying
+      *     it's the dataset itself. ---
+       77  WS-INPUT-DD               PIC X(8)  VALUE 'SYSIN'.
+       01  WS-RUN-DATE.
+           05 WS-RUN-YYYY            PIC 9(4).
+           05 WS-RUN-MM              PIC 9(2).
+           05 WS-RUN-DD              PIC 9(2).
+       77  WS-RUN-DATE-DISPLAY       PIC X(10).
+       77  WS-EDIT-COUNT             PIC ZZZ,ZZZ,ZZ9.
+
+      * --- Edited fields for the Part 2 per-wave trace DISPLAY and
+      *     the checkpoint-mismatch DISPLAY, so both print zero-
+      *     suppressed instead of raw zero-padded COMP values ---
+       77  WS-WAVE-EDIT              PIC Z(8)9.
+       77  WS-REMOVED-EDIT           PIC Z(8)9.
+       77  WS-REMAINING-EDIT         PIC Z(8)9.
+       77  WS-DIM-EDIT-1             PIC Z(3)9.
+       77  WS-DIM-EDIT-2             PIC Z(3)9.
+       77  WS-CKSUM-EDIT-1           PIC Z(8)9.
+       77  WS-CKSUM-EDIT-2           PIC Z(8)9.
+
+      * --- Edited fields for the ragged-row-count and grid-too-large
+      *     DISPLAYs, same zero-suppression convention as above ---
+       77  WS-RECON-EDIT             PIC Z(8)9.
+       77  WS-LIMIT-EDIT-1           PIC ZZZ9.
+       77  WS-LIMIT-EDIT-2           PIC ZZZ9.
 
       * --- The main grid: '@' for roll, '.' for floor (or SPACE treated as flo
+      *  NOTE: 500 here must match MAX-ROWS/MAX-COLS above - the
+      *  runtime overflow check in READ-AND-BUILD-GRID and this
+      *  table's actual OCCURS bound are two separate places and
+      *  have to be changed together if the limit is ever raised.
        01  GRID.
-           05 GRID-ROW OCCURS 200 TIMES.
-              10 GRID-COL OCCURS 200 TIMES.
-                 15 GRID-CELL        PIC X.
-
-      * --- Mask for cells to remove in a wave (Part 2) ---
+           COPY AOCGRID REPLACING ==GRID-ROW-TAG==  BY ==GRID-ROW==
+                                  ==GRID-COL-TAG==  BY ==GRID-COL==
+                                  ==GRID-CELL-TAG== BY ==GRID-CELL==
+                                  ==GRID-ROW-MAX==  BY ==500==
+                                  ==GRID-COL-MAX==  BY ==500==.
+
+      * --- Mask for cells to remove in a wave (Part 2); 500 must
+      *     match MAX-ROWS/MAX-COLS and GRID above, see note there ---
        01  REMOVE-MASK.
-           05 RM-ROW OCCURS 200 TIMES.
-              10 RM-COL OCCURS 200 TIMES.
-                 15 RM-FLAG          PIC X.
+           COPY AOCGRID REPLACING ==GRID-ROW-TAG==  BY ==RM-ROW==
+                                  ==GRID-COL-TAG==  BY ==RM-COL==
+                                  ==GRID-CELL-TAG== BY ==RM-CELL==
+                                  ==GRID-ROW-MAX==  BY ==500==
+                                  ==GRID-COL-MAX==  BY ==500==.
 
       * --- Offsets for the 8-direction Moore neighborhood ---
       *     (dr, dc) pairs: (-1,-1), (-1,0), (-1,1),
@@ -74,39 +233,378 @@
       * ------------------------------------------------------------
            PERFORM INIT-OFFSETS.
 
+      * --- Validate the feed before computing anything from it ---
+           PERFORM VALIDATE-GRID-INPUT
+
+           IF INPUT-VALIDATION-FAILED = 'Y'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
       * --- Part 1: read grid once, just count accessible rolls ---
            OPEN INPUT INPUT-FILE
            PERFORM READ-AND-BUILD-GRID
            CLOSE INPUT-FILE
 
+           IF GRID-OVERFLOW-FLAG = 'Y'
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+
            MOVE 'N' TO DO-REMOVE-FLAG
            PERFORM GET-REMOVABLE-ROLLS
            MOVE REMOVABLE-COUNT TO PART1-RESULT
+           MOVE NUM-ROWS TO PART1-NUM-ROWS
+           MOVE NUM-COLS TO PART1-NUM-COLS
+           PERFORM COMPUTE-GRID-CHECKSUM
+           MOVE WS-CKSUM-ACCUM TO PART1-GRID-CHECKSUM
 
-      * --- Part 2: re-read the grid and iteratively remove rolls ---
-           OPEN INPUT INPUT-FILE
-           PERFORM READ-AND-BUILD-GRID
-           CLOSE INPUT-FILE
-
-           MOVE 0  TO PART2-RESULT
+      * --- Part 2: re-read the grid and iteratively remove rolls,
+      *     unless a prior run's checkpoint can be resumed instead ---
            MOVE 'Y' TO DO-REMOVE-FLAG
 
+           PERFORM ATTEMPT-CHECKPOINT-RESTORE
+
+           IF CKPT-RESTORED-FLAG = 'N'
+               OPEN INPUT INPUT-FILE
+               PERFORM READ-AND-BUILD-GRID
+               CLOSE INPUT-FILE
+
+               IF GRID-OVERFLOW-FLAG = 'Y'
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+               END-IF
+
+               MOVE 0 TO PART2-RESULT
+               MOVE 0 TO WAVE-COUNT
+               PERFORM COUNT-TOTAL-ROLLS
+               MOVE TOTAL-ROLLS TO REMAINING-ROLLS
+           END-IF
+
            PERFORM UNTIL REMOVABLE-COUNT = 0
                PERFORM GET-REMOVABLE-ROLLS
                IF REMOVABLE-COUNT > 0
+                  ADD 1 TO WAVE-COUNT
                   ADD REMOVABLE-COUNT TO PART2-RESULT
+                  SUBTRACT REMOVABLE-COUNT FROM REMAINING-ROLLS
+                  MOVE WAVE-COUNT      TO WS-WAVE-EDIT
+                  MOVE REMOVABLE-COUNT TO WS-REMOVED-EDIT
+                  MOVE REMAINING-ROLLS TO WS-REMAINING-EDIT
+                  DISPLAY "WAVE " WS-WAVE-EDIT
+                          " REMOVED " WS-REMOVED-EDIT
+                          " REMAINING " WS-REMAINING-EDIT
+                  DIVIDE WAVE-COUNT BY CKPT-INTERVAL
+                      GIVING CKPT-QUOTIENT REMAINDER CKPT-REMAINDER
+                  IF CKPT-REMAINDER = 0
+                      PERFORM WRITE-CHECKPOINT
+                  END-IF
                END-IF
            END-PERFORM
 
-      * --- Output results (simple display to SYSOUT) ---
-           DISPLAY "PART 1: " PART1-RESULT
-           DISPLAY "PART 2: " PART2-RESULT
+      * --- Run completed cleanly: clear the checkpoint so the next
+      *     submission starts a fresh Part 2 rather than resuming ---
+           PERFORM DELETE-CHECKPOINT
+
+      * --- Optional QA dump of the fully-reduced grid ---
+           PERFORM DUMP-GRID-STATE
+
+      * --- Output results: formatted, dated report file ---
+           PERFORM WRITE-RUN-REPORT
 
            GOBACK.
       * ============================================================
       *  End of MAIN-PROCEDURE
       * ============================================================
 
+      * ------------------------------------------------------------
+      *  WRITE-RUN-REPORT
+      *  - Builds a formatted, dated report of the run and writes it
+      *    to REPORT-FILE so it can be filed or handed to an auditor,
+      *    instead of relying on DISPLAY output to SYSOUT.
+      * ------------------------------------------------------------
+       WRITE-RUN-REPORT.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           STRING WS-RUN-YYYY  "-"
+                  WS-RUN-MM    "-"
+                  WS-RUN-DD
+               DELIMITED BY SIZE INTO WS-RUN-DATE-DISPLAY
+           END-STRING
+
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "AOC25D04 - WAREHOUSE FLOOR-PLAN RUN REPORT"
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "RUN DATE   : " WS-RUN-DATE-DISPLAY
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING "INPUT DD   : " WS-INPUT-DD
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE NUM-ROWS TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "NUM ROWS   : " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE NUM-COLS TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "NUM COLS   : " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE PART1-RESULT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "PART 1     : " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE PART2-RESULT TO WS-EDIT-COUNT
+           MOVE SPACES TO REPORT-LINE
+           STRING "PART 2     : " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           CLOSE REPORT-FILE.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  ATTEMPT-CHECKPOINT-RESTORE
+      *  - Tries to open a checkpoint left by a prior, interrupted
+      *    run of Part 2. If one is found, its saved grid dimensions
+      *    AND grid-content checksum are checked against
+      *    PART1-NUM-ROWS/PART1-NUM-COLS/PART1-GRID-CHECKSUM (what
+      *    Part 1 just measured off the current INPUT-FILE, moments
+      *    earlier in this same job) before it is trusted - dimensions
+      *    alone aren't enough, since two different daily feeds for
+      *    the same warehouse will typically share the same row/col
+      *    counts and differ only in roll layout, so the checksum is
+      *    what actually catches a checkpoint left by a differently-
+      *    laid-out feed from being silently resumed against this one.
+      *  - On a match, GRID/REMOVE-MASK and the wave counters are
+      *    restored and CKPT-RESTORED-FLAG is set to 'Y' so
+      *    MAIN-PROCEDURE skips rebuilding the grid from INPUT-FILE
+      *    and resumes the wave loop where it left off.
+      *  - On a mismatch, the stale checkpoint belongs to some other
+      *    feed, not this one, so it is cleared via DELETE-CHECKPOINT
+      *    and CKPT-RESTORED-FLAG is left at 'N': MAIN-PROCEDURE falls
+      *    through to an ordinary fresh grid rebuild for this input,
+      *    exactly as if no checkpoint had existed. Rejecting the run
+      *    outright here would mean every future submission against a
+      *    different (but perfectly legitimate) feed keeps failing
+      *    once any one run has ever been interrupted, with no
+      *    self-healing path short of an operator deleting CKPTFILE
+      *    outside the job - clearing it here is safe because a clean
+      *    completion already clears it via DELETE-CHECKPOINT too, so
+      *    this doesn't create a stale-checkpoint problem of its own.
+      *  - If no checkpoint exists, WS-CKPT-STATUS comes back
+      *    non-zero and Part 2 starts fresh, as before.
+      * ------------------------------------------------------------
+       ATTEMPT-CHECKPOINT-RESTORE.
+           MOVE 'N' TO CKPT-RESTORED-FLAG
+           MOVE 'N' TO CKPT-STALE-FLAG
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CKPT-NUM-ROWS NOT = PART1-NUM-ROWS
+                          OR CKPT-NUM-COLS NOT = PART1-NUM-COLS
+                          OR CKPT-GRID-CHECKSUM
+                             NOT = PART1-GRID-CHECKSUM
+                           MOVE 'Y' TO CKPT-STALE-FLAG
+                           MOVE CKPT-NUM-ROWS  TO WS-DIM-EDIT-1
+                           MOVE CKPT-NUM-COLS  TO WS-DIM-EDIT-2
+                           MOVE CKPT-GRID-CHECKSUM
+                                               TO WS-CKSUM-EDIT-1
+                           MOVE PART1-GRID-CHECKSUM
+                                               TO WS-CKSUM-EDIT-2
+                           DISPLAY "AOC25D04: CHECKPOINT GRID "
+                                   WS-DIM-EDIT-1 "X" WS-DIM-EDIT-2
+                                   " CHECKSUM " WS-CKSUM-EDIT-1
+                                   " DOES NOT MATCH CURRENT INPUT "
+                                   " CHECKSUM " WS-CKSUM-EDIT-2
+                                   " - DISCARDING STALE CHECKPOINT "
+                                   "AND STARTING FRESH"
+                       ELSE
+                           MOVE CKPT-WAVE-COUNT      TO WAVE-COUNT
+                           MOVE CKPT-REMAINING-ROLLS TO REMAINING-ROLLS
+                           MOVE CKPT-PART2-RESULT    TO PART2-RESULT
+                           MOVE CKPT-NUM-ROWS        TO NUM-ROWS
+                           MOVE CKPT-NUM-COLS        TO NUM-COLS
+                           MOVE CKPT-GRID            TO GRID
+                           MOVE CKPT-REMOVE-MASK     TO REMOVE-MASK
+                           MOVE 'Y' TO CKPT-RESTORED-FLAG
+                           MOVE WAVE-COUNT TO WS-WAVE-EDIT
+                           DISPLAY "AOC25D04: RESUMING FROM CHECKPOINT "
+                                   "AT WAVE " WS-WAVE-EDIT
+                       END-IF
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           IF CKPT-STALE-FLAG = 'Y'
+               PERFORM DELETE-CHECKPOINT
+           END-IF.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  WRITE-CHECKPOINT
+      *  - Saves the current wave counter, running totals, the
+      *    original grid's checksum and the full GRID/REMOVE-MASK
+      *    state to CHECKPOINT-FILE, so a rerun after an abend can
+      *    pick up at this wave instead of reprocessing every prior
+      *    one. CKPT-GRID-CHECKSUM is PART1-GRID-CHECKSUM (the
+      *    checksum of this run's ORIGINAL, unreduced grid), not a
+      *    checksum of the current, already-reduced GRID - it has to
+      *    identify the input this checkpoint belongs to, which is
+      *    what ATTEMPT-CHECKPOINT-RESTORE compares it against.
+      * ------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE WAVE-COUNT         TO CKPT-WAVE-COUNT
+           MOVE REMAINING-ROLLS    TO CKPT-REMAINING-ROLLS
+           MOVE PART2-RESULT       TO CKPT-PART2-RESULT
+           MOVE NUM-ROWS           TO CKPT-NUM-ROWS
+           MOVE NUM-COLS           TO CKPT-NUM-COLS
+           MOVE PART1-GRID-CHECKSUM TO CKPT-GRID-CHECKSUM
+           MOVE GRID               TO CKPT-GRID
+           MOVE REMOVE-MASK        TO CKPT-REMOVE-MASK
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-RECORD
+           CLOSE CHECKPOINT-FILE.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  DELETE-CHECKPOINT
+      *  - Clears any checkpoint left on CHECKPOINT-FILE once Part 2
+      *    has run to completion, so the next submission starts a
+      *    fresh run instead of finding a stale checkpoint.
+      * ------------------------------------------------------------
+       DELETE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  DUMP-GRID-STATE
+      *  - Writes the final, fully-reduced GRID back out to
+      *    GRIDDUMP-FILE in the same '@'/'.' row format as the
+      *    original input, so it can be diffed against a reference
+      *    map when validating a new feed. GRIDDUMP-FILE is optional:
+      *    if its DD is not allocated (or is DUMMY'd) in the JCL,
+      *    WS-GRIDDUMP-STATUS comes back non-zero and the dump is
+      *    skipped without affecting the rest of the run.
+      * ------------------------------------------------------------
+       DUMP-GRID-STATE.
+           OPEN OUTPUT GRIDDUMP-FILE
+           IF WS-GRIDDUMP-STATUS = '00'
+               PERFORM VARYING WS-ROW FROM 1 BY 1
+                       UNTIL WS-ROW > NUM-ROWS
+                   MOVE SPACES TO GRIDDUMP-LINE
+                   PERFORM VARYING WS-COL FROM 1 BY 1
+                           UNTIL WS-COL > NUM-COLS
+                       MOVE GRID-CELL (WS-ROW, WS-COL)
+                         TO GRIDDUMP-LINE (WS-COL:1)
+                   END-PERFORM
+                   WRITE GRIDDUMP-LINE
+               END-PERFORM
+               CLOSE GRIDDUMP-FILE
+           END-IF.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  VALIDATE-GRID-INPUT
+      *  - Reads INPUT-FILE once, ahead of the main calculation, and
+      *    checks that every row's visible width matches the width
+      *    of the first row. DETERMINE-NUM-COLS only ever looks at
+      *    the first row, so without this pass a ragged later row
+      *    just gets silently truncated (or read past its real data)
+      *    by STORE-CURRENT-ROW instead of being caught up front.
+      *  - Every ragged row found is written to RECON-FILE with its
+      *    record number, and INPUT-VALIDATION-FAILED is set so
+      *    MAIN-PROCEDURE rejects the run before Part 1 or Part 2
+      *    ever touch the grid.
+      * ------------------------------------------------------------
+       VALIDATE-GRID-INPUT.
+           MOVE 0   TO VAL-ROW-COUNT
+           MOVE 0   TO VAL-EXPECTED-WIDTH
+           MOVE 0   TO RECON-ERROR-COUNT
+           MOVE 'N' TO INPUT-VALIDATION-FAILED
+           MOVE 'N' TO EOF-FLAG
+
+           OPEN OUTPUT RECON-FILE
+           OPEN INPUT INPUT-FILE
+
+           PERFORM UNTIL EOF-FLAG = 'Y'
+               READ INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO EOF-FLAG
+                   NOT AT END
+                       IF INPUT-LINE = SPACES
+                           CONTINUE
+                       ELSE
+                           ADD 1 TO VAL-ROW-COUNT
+                           PERFORM MEASURE-LINE-WIDTH
+                           MOVE WS-LINE-WIDTH TO VAL-ROW-WIDTH
+                           IF VAL-ROW-COUNT = 1
+                               MOVE VAL-ROW-WIDTH TO VAL-EXPECTED-WIDTH
+                           ELSE
+                               IF VAL-ROW-WIDTH NOT = VAL-EXPECTED-WIDTH
+                                   PERFORM REPORT-RAGGED-ROW
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE INPUT-FILE
+           CLOSE RECON-FILE
+
+           IF RECON-ERROR-COUNT > 0
+               MOVE 'Y' TO INPUT-VALIDATION-FAILED
+               MOVE RECON-ERROR-COUNT TO WS-RECON-EDIT
+               DISPLAY "AOC25D04: " WS-RECON-EDIT
+                       " RAGGED ROW(S) FOUND - SEE RECONCILIATION "
+                       "REPORT"
+           END-IF.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  REPORT-RAGGED-ROW
+      *  - Writes one RECON-FILE record for the current ragged row.
+      * ------------------------------------------------------------
+       REPORT-RAGGED-ROW.
+           ADD 1 TO RECON-ERROR-COUNT
+           MOVE VAL-ROW-COUNT TO RECON-RECORD-NUM
+           MOVE VAL-ROW-WIDTH TO WS-WIDTH-EDIT-1
+           MOVE VAL-EXPECTED-WIDTH TO WS-WIDTH-EDIT-2
+
+           MOVE SPACES TO RECON-REASON
+           STRING "RAGGED ROW - WIDTH " WS-WIDTH-EDIT-1
+                  " EXPECTED " WS-WIDTH-EDIT-2
+               DELIMITED BY SIZE INTO RECON-REASON
+           END-STRING
+
+           WRITE RECON-LINE.
+      * ------------------------------------------------------------
+
       * ------------------------------------------------------------
       *  Initialize neighbor offset table for the 8 directions
       * ------------------------------------------------------------
@@ -146,6 +644,7 @@
            MOVE 0   TO NUM-ROWS
            MOVE 0   TO NUM-COLS
            MOVE 'N' TO EOF-FLAG
+           MOVE 'N' TO GRID-OVERFLOW-FLAG
 
            PERFORM UNTIL EOF-FLAG = 'Y'
                READ INPUT-FILE
@@ -156,30 +655,60 @@
                            CONTINUE
                        ELSE
                            ADD 1 TO NUM-ROWS
-                           IF NUM-ROWS = 1
-                               PERFORM DETERMINE-NUM-COLS
+                           IF NUM-ROWS > MAX-ROWS
+                               MOVE 'Y' TO GRID-OVERFLOW-FLAG
+                               MOVE 'Y' TO EOF-FLAG
+                           ELSE
+                               IF NUM-ROWS = 1
+                                   PERFORM DETERMINE-NUM-COLS
+                                   IF NUM-COLS > MAX-COLS
+                                       MOVE 'Y' TO GRID-OVERFLOW-FLAG
+                                       MOVE 'Y' TO EOF-FLAG
+                                   END-IF
+                               END-IF
+                               IF GRID-OVERFLOW-FLAG = 'N'
+                                   PERFORM STORE-CURRENT-ROW
+                               END-IF
                            END-IF
-                           PERFORM STORE-CURRENT-ROW
                        END-IF
                END-READ
            END-PERFORM.
+
+           IF GRID-OVERFLOW-FLAG = 'Y'
+               MOVE MAX-ROWS TO WS-LIMIT-EDIT-1
+               MOVE MAX-COLS TO WS-LIMIT-EDIT-2
+               DISPLAY "AOC25D04: GRID TOO LARGE - LIMIT IS "
+                       WS-LIMIT-EDIT-1 " ROWS BY " WS-LIMIT-EDIT-2
+                       " COLUMNS"
+           END-IF.
       * ------------------------------------------------------------
 
       * ------------------------------------------------------------
       *  DETERMINE-NUM-COLS
-      *  - Uses the first non-empty line to determine visible width:
-      *    counts continuous '@' / '.' chars from column 1 onwards.
+      *  - Uses the first non-empty line to determine visible width.
       * ------------------------------------------------------------
        DETERMINE-NUM-COLS.
-           MOVE 0 TO NUM-COLS
+           PERFORM MEASURE-LINE-WIDTH
+           MOVE WS-LINE-WIDTH TO NUM-COLS.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  MEASURE-LINE-WIDTH
+      *  - Counts continuous '@' / '.' chars in INPUT-LINE from
+      *    column 1 onwards, into WS-LINE-WIDTH. Shared by
+      *    DETERMINE-NUM-COLS (first row only) and VALIDATE-GRID-
+      *    INPUT (every row, to catch ragged widths).
+      * ------------------------------------------------------------
+       MEASURE-LINE-WIDTH.
+           MOVE 0 TO WS-LINE-WIDTH
 
            PERFORM VARYING WS-COL FROM 1 BY 1
                    UNTIL WS-COL > LENGTH OF INPUT-LINE
                MOVE INPUT-LINE (WS-COL:1) TO CURRENT-CHAR
                IF CURRENT-CHAR = '@' OR CURRENT-CHAR = '.'
-                   MOVE WS-COL TO NUM-COLS
+                   MOVE WS-COL TO WS-LINE-WIDTH
                ELSE
-                   IF NUM-COLS > 0
+                   IF WS-LINE-WIDTH > 0
                        EXIT PERFORM
                    END-IF
                END-IF
@@ -198,6 +727,52 @@
            END-PERFORM.
       * ------------------------------------------------------------
 
+      * ------------------------------------------------------------
+      *  COUNT-TOTAL-ROLLS
+      *  - Counts every '@' currently on GRID, used as the starting
+      *    point for the Part 2 wave-by-wave REMAINING trace.
+      * ------------------------------------------------------------
+       COUNT-TOTAL-ROLLS.
+           MOVE 0 TO TOTAL-ROLLS
+
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > NUM-ROWS
+               PERFORM VARYING WS-COL FROM 1 BY 1
+                       UNTIL WS-COL > NUM-COLS
+                   IF GRID-CELL (WS-ROW, WS-COL) = '@'
+                       ADD 1 TO TOTAL-ROLLS
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      * ------------------------------------------------------------
+
+      * ------------------------------------------------------------
+      *  COMPUTE-GRID-CHECKSUM
+      *  - Folds every '@' cell's position into a running checksum in
+      *    WS-CKSUM-ACCUM, so two grids of identical NUM-ROWS/NUM-COLS
+      *    but a different roll layout come out with different
+      *    checksums. Used by ATTEMPT-CHECKPOINT-RESTORE to confirm a
+      *    checkpoint really was produced by the input being processed
+      *    right now, not just an input of the same size.
+      * ------------------------------------------------------------
+       COMPUTE-GRID-CHECKSUM.
+           MOVE 0 TO WS-CKSUM-ACCUM
+
+           PERFORM VARYING WS-ROW FROM 1 BY 1
+                   UNTIL WS-ROW > NUM-ROWS
+               PERFORM VARYING WS-COL FROM 1 BY 1
+                       UNTIL WS-COL > NUM-COLS
+                   IF GRID-CELL (WS-ROW, WS-COL) = '@'
+                       COMPUTE WS-CKSUM-TEMP =
+                           WS-CKSUM-ACCUM * 31 + WS-ROW * 997 + WS-COL
+                       DIVIDE WS-CKSUM-TEMP BY WS-CKSUM-MODULUS
+                           GIVING WS-CKSUM-QUOT
+                           REMAINDER WS-CKSUM-ACCUM
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+      * ------------------------------------------------------------
+
       * ------------------------------------------------------------
       *  GET-REMOVABLE-ROLLS
       *
@@ -228,7 +803,7 @@
                        IF NEIGHBOR-COUNT < 4
                            ADD 1 TO REMOVABLE-COUNT
                            IF DO-REMOVE-FLAG = 'Y'
-                               MOVE 'Y' TO RM-FLAG (WS-ROW, WS-COL)
+                               MOVE 'Y' TO RM-CELL (WS-ROW, WS-COL)
                            END-IF
                        END-IF
                    END-IF
@@ -249,14 +824,14 @@
                    UNTIL WS-ROW > NUM-ROWS
                PERFORM VARYING WS-COL FROM 1 BY 1
                        UNTIL WS-COL > NUM-COLS
-                   MOVE 'N' TO RM-FLAG (WS-ROW, WS-COL)
+                   MOVE 'N' TO RM-CELL (WS-ROW, WS-COL)
                END-PERFORM
            END-PERFORM.
       * ------------------------------------------------------------
 
       * ------------------------------------------------------------
       *  APPLY-REMOVALS
-      *  - For all cells where RM-FLAG = 'Y', turn '@' into '.'
+      *  - For all cells where RM-CELL = 'Y', turn '@' into '.'
       *    (i.e. remove the roll and leave empty floor)
       * ------------------------------------------------------------
        APPLY-REMOVALS.
@@ -264,7 +839,7 @@
                    UNTIL WS-ROW > NUM-ROWS
                PERFORM VARYING WS-COL FROM 1 BY 1
                        UNTIL WS-COL > NUM-COLS
-                   IF RM-FLAG (WS-ROW, WS-COL) = 'Y'
+                   IF RM-CELL (WS-ROW, WS-COL) = 'Y'
                        MOVE '.' TO GRID-CELL (WS-ROW, WS-COL)
                    END-IF
                END-PERFORM
